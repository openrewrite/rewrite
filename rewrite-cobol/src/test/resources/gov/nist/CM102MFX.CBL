@@ -0,0 +1,88 @@
+      *HEADER,COBOL,CM102MFX
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.
+000300     CM102MFX.
+000400 AUTHOR.
+000500     DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.
+000700     2026 AUGUST.
+000800 REMARKS.
+000900*    STEP 2 OF THE CM102M JOB STREAM.  READS THE PRINT-FILE
+001000*    PRODUCED BY CM102M AND COPIES FORWARD ONLY THE DETAIL
+001100*    LINES WHERE P-OR-F IS "FAIL*", SO OPERATIONS CAN REVIEW
+001200*    JUST THE EXCEPTIONS INSTEAD OF THE FULL VALIDATION REPORT.
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.
+001600     IBM-370.
+001700 OBJECT-COMPUTER.
+001800     IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PRINT-FILE-IN ASSIGN TO
+002200     PRTFILE.
+002300     SELECT EXCEPTION-RPT ASSIGN TO
+002400     EXCPRPT.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  PRINT-FILE-IN
+002800     LABEL RECORDS STANDARD.
+002900 01  PRINT-LINE-IN PIC X(145).
+003000 FD  EXCEPTION-RPT
+003100     LABEL RECORDS STANDARD.
+003200 01  EXCEPTION-LINE PIC X(116).
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-EOF-SWITCH PIC X VALUE "N".
+003500     88  NO-MORE-PRINT-LINES VALUE "Y".
+003600 01  EXCEPTION-COUNT PIC 999 VALUE ZERO.
+003700 01  WS-EXCEPTION-DETAIL.
+003800     02  FILLER PIC X(20) VALUE SPACES.
+003900     02  ED-PAR-NAME PIC X(20).
+004000     02  FILLER PIC X(2) VALUE SPACES.
+004100     02  ED-COMPUTED-A PIC X(20).
+004200     02  FILLER PIC X(2) VALUE SPACES.
+004300     02  ED-CORRECT-A PIC X(20).
+004400     02  FILLER PIC X(2) VALUE SPACES.
+004500     02  ED-RE-MARK PIC X(30).
+004600 01  WS-HEADING.
+004610     02  FILLER PIC X(20) VALUE SPACES.
+004620     02  FILLER PIC X(20) VALUE "PAR-NAME".
+004630     02  FILLER PIC X(2) VALUE SPACES.
+004640     02  FILLER PIC X(20) VALUE "COMPUTED-A".
+004650     02  FILLER PIC X(2) VALUE SPACES.
+004660     02  FILLER PIC X(20) VALUE "CORRECT-A".
+004670     02  FILLER PIC X(2) VALUE SPACES.
+004680     02  FILLER PIC X(30) VALUE "RE-MARK".
+004800 COPY TESTRSLT.
+005000 PROCEDURE DIVISION.
+005100 CM102MFX-MAINLINE SECTION.
+005200 FX-INIT.
+005300     OPEN INPUT PRINT-FILE-IN.
+005400     OPEN OUTPUT EXCEPTION-RPT.
+005500     MOVE WS-HEADING TO EXCEPTION-LINE.
+005600     WRITE EXCEPTION-LINE.
+005700     PERFORM FX-READ-NEXT.
+005800 FX-SCAN-LOOP.
+005900     IF NO-MORE-PRINT-LINES
+006000         GO TO FX-WRAP-UP.
+006100     MOVE PRINT-LINE-IN(1:119) TO TEST-RESULTS.
+006200     IF P-OR-F IS EQUAL TO "FAIL*"
+006300         PERFORM FX-WRITE-EXCEPTION.
+006400     PERFORM FX-READ-NEXT.
+006500     GO TO FX-SCAN-LOOP.
+006600 FX-WRITE-EXCEPTION.
+006700     ADD 1 TO EXCEPTION-COUNT.
+006800     MOVE PAR-NAME TO ED-PAR-NAME.
+006900     MOVE COMPUTED-A TO ED-COMPUTED-A.
+007000     MOVE CORRECT-A TO ED-CORRECT-A.
+007100     MOVE RE-MARK TO ED-RE-MARK.
+007200     MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE.
+007300     WRITE EXCEPTION-LINE.
+007400 FX-READ-NEXT.
+007500     READ PRINT-FILE-IN
+007600         AT END SET NO-MORE-PRINT-LINES TO TRUE.
+007700 FX-WRAP-UP.
+007800     CLOSE PRINT-FILE-IN.
+007900     CLOSE EXCEPTION-RPT.
+008000     STOP RUN.
+      *END-OF,CM102MFX
