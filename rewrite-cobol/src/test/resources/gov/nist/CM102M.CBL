@@ -29,15 +29,93 @@
 002800 INPUT-OUTPUT SECTION.                                            CM1024.2
 002900 FILE-CONTROL.                                                    CM1024.2
 003000     SELECT PRINT-FILE ASSIGN TO                                  CM1024.2
-003100     XXXXX055.                                                    CM1024.2
+003100     PRTFILE.                                                     CM1024.2
+003110     SELECT OUTGOING-MESSAGE-LOG ASSIGN TO                        CM1024.2
+003120     MSGLOG.                                                      CM1024.2
+003130     SELECT CHECKPOINT-FILE ASSIGN TO                             CM1024.2
+003140     CHKPTDS                                                      CM1024.2
+003150         ORGANIZATION IS INDEXED                                  CM1024.2
+003160         ACCESS MODE IS RANDOM                                    CM1024.2
+003170         RECORD KEY IS CKPT-KEY                                   CM1024.2
+003180         FILE STATUS IS CKPT-FILE-STATUS.                         CM1024.2
+003190     SELECT CONTROL-FILE ASSIGN TO                                CM1024.2
+003195     CTLCARD.                                                     CM1024.2
+003196     SELECT MESSAGE-AUDIT-TRAIL ASSIGN TO                         CM1024.2
+003197     AUDTRAIL.                                                    CM1024.2
+003198     SELECT GATEWAY-EXTRACT ASSIGN TO                             CM1024.2
+003199     GWEXTR.                                                      CM1024.2
 003200 DATA DIVISION.                                                   CM1024.2
 003300 FILE SECTION.                                                    CM1024.2
 003400 FD  PRINT-FILE                                                   CM1024.2
 003500     LABEL RECORDS                                                CM1024.2
-003600     XXXXX084                                                     CM1024.2
+003600     STANDARD                                                     CM1024.2
 003700     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       CM1024.2
-003800 01  PRINT-REC PICTURE X(120).                                    CM1024.2
-003900 01  DUMMY-RECORD PICTURE X(120).                                 CM1024.2
+003800 01  PRINT-REC PICTURE X(145).                                    CM1024.2
+003900 01  DUMMY-RECORD PICTURE X(145).                                 CM1024.2
+003901 FD  OUTGOING-MESSAGE-LOG                                         CM1024.2
+003902     LABEL RECORDS STANDARD                                       CM1024.2
+003903     DATA RECORD IS OM-LOG-REC.                                   CM1024.2
+003904 01  OM-LOG-REC.                                                  CM1024.2
+003905     02  OM-START-TIME.                                           CM1024.2
+003906         03  OM-HOURS PIC 99.                                     CM1024.2
+003907         03  FILLER PIC X VALUE ":".                               CM1024.2
+003908         03  OM-MINUTES PIC 99.                                   CM1024.2
+003909         03  FILLER PIC X VALUE ":".                               CM1024.2
+003910         03  OM-SECONDS PIC 99.99.                                CM1024.2
+003911     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003912     02  OM-ELAPSED PIC -(4)9.99.                                  CM1024.2
+003913     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003914     02  OM-STAT PIC 99.                                          CM1024.2
+003915     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003916     02  OM-ERR PIC 9.                                            CM1024.2
+003917     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003918     02  OM-LNTH PIC ZZZ9.                                        CM1024.2
+003919     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003920     02  OM-MSG-OUT PIC X(72).                                    CM1024.2
+003921     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003922     02  OM-STAT-DESC PIC X(24).                                  CM1024.2
+003923 FD  CHECKPOINT-FILE                                               CM1024.2
+003924     LABEL RECORDS STANDARD                                       CM1024.2
+003925     DATA RECORD IS CKPT-RECORD.                                  CM1024.2
+003926 01  CKPT-RECORD.                                                 CM1024.2
+003927     02  CKPT-KEY PIC X(8).                                       CM1024.2
+003928     02  CKPT-STAGE PIC 9.                                        CM1024.2
+003929 FD  CONTROL-FILE                                                 CM1024.2
+003930     LABEL RECORDS STANDARD                                       CM1024.2
+003931     DATA RECORD IS CTL-RECORD.                                   CM1024.2
+003932 01  CTL-RECORD.                                                  CM1024.2
+003933     02  CTL-SYM-DEST PIC X(8).                                   CM1024.2
+003934     02  FILLER PIC XX.                                           CM1024.2
+003935     02  CTL-PASSWORD PIC X(10).                                  CM1024.2
+003936 FD  MESSAGE-AUDIT-TRAIL                                          CM1024.2
+003937     LABEL RECORDS STANDARD                                       CM1024.2
+003938     DATA RECORD IS AUDIT-REC.                                    CM1024.2
+003939 01  AUDIT-REC.                                                   CM1024.2
+003940     02  AUD-TIME.                                                CM1024.2
+003941         03  AUD-HOURS PIC 99.                                    CM1024.2
+003942         03  FILLER PIC X VALUE ":".                              CM1024.2
+003943         03  AUD-MINUTES PIC 99.                                  CM1024.2
+003944         03  FILLER PIC X VALUE ":".                              CM1024.2
+003945         03  AUD-SECONDS PIC 99.                                  CM1024.2
+003946     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003947     02  AUD-OPERATION PIC X(7).                                  CM1024.2
+003948     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003949     02  AUD-STATUS PIC XX.                                       CM1024.2
+003950     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003951     02  AUD-ERR PIC X.                                           CM1024.2
+003952     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+003953     02  AUD-SYM-DEST PIC X(8).                                   CM1024.2
+003954     02  FILLER PIC X(30) VALUE SPACES.                           CM1024.2
+003955 FD  GATEWAY-EXTRACT                                              CM1024.2
+003956     LABEL RECORDS STANDARD                                       CM1024.2
+003957     DATA RECORD IS GW-EXTRACT-REC.                               CM1024.2
+003958 01  GW-EXTRACT-REC.                                              CM1024.2
+003959     02  GW-SYM-DEST PIC X(8).                                    CM1024.2
+003960     02  GW-MSG-LENGTH PIC 999.                                   CM1024.2
+003961     02  GW-STATUS-KEY PIC XX.                                    CM1024.2
+003962     02  GW-ERR-KEY PIC X.                                        CM1024.2
+003963     02  GW-MSG-OUT PIC X(72).                                    CM1024.2
+003964     02  FILLER PIC X(14) VALUE SPACES.                           CM1024.2
 004000 WORKING-STORAGE SECTION.                                         CM1024.2
 004100 77  COMP-TWO PIC 9 COMP VALUE 2.                                 CM1024.2
 004200 77  TWO PIC 9 VALUE 2.                                           CM1024.2
@@ -46,8 +124,14 @@
 004500 77  SEND-SWITCH PIC 99 COMP.                                     CM1024.2
 004600 77  MSG-NUM PIC 9(4).                                            CM1024.2
 004700 77  MSG-70 PIC X(70).                                            CM1024.2
-004800 77  PASSWORD1 PIC X(10) VALUE                                    CM1024.2
-004900     XXXXX033.                                                    CM1024.2
+004800 77  PASSWORD1 PIC X(10).                                         CM1024.2
+004910 77  CKPT-FILE-STATUS PIC XX VALUE "00".                          CM1024.2
+004920 77  CKPT-RESUME-STAGE PIC 9 VALUE ZERO.                          CM1024.2
+004930     88  CKPT-FRESH-START VALUE ZERO.                             CM1024.2
+004940 77  DETAIL-LINE-CNT PIC 999 VALUE ZERO.                          CM1024.2
+004950 77  DELAY-SECONDS PIC S9(4) COMP VALUE ZERO.                     CM1024.2
+004960 77  TOTAL-DELAY-SECONDS PIC 9(6) COMP VALUE ZERO.                CM1024.2
+004970 COPY STATCODE.                                                   CM1024.2
 005000 01  ERR-MSG.                                                     CM1024.2
 005100     02  FILLER PIC X(33) VALUE                                   CM1024.2
 005200         "THIS MESSAGE SHOULD NOT APPEAR - ".                     CM1024.2
@@ -62,6 +146,8 @@
 006100     02  FILLER PIC X(13) VALUE "STATUS/ERR".                     CM1024.2
 006200     02  FILLER PIC X(41) VALUE "LENGTH".                         CM1024.2
 006300     02  FILLER PIC X(7) VALUE "MESSAGE".                         CM1024.2
+006310     02  FILLER PIC X(34) VALUE SPACES.                           CM1024.2
+006320     02  FILLER PIC X(11) VALUE "STATUS DESC".                    CM1024.2
 006400 01  LOG-HDR-3.                                                   CM1024.2
 006500     02  FILLER PIC X VALUE SPACES.                               CM1024.2
 006600     02  FILLER PIC X(11) VALUE ALL "-".                          CM1024.2
@@ -73,6 +159,8 @@
 007200     02  FILLER PIC X(6) VALUE ALL "-".                           CM1024.2
 007300     02  FILLER PIC XXX VALUE SPACES.                             CM1024.2
 007400     02  FILLER PIC X(72) VALUE ALL "-".                          CM1024.2
+007410     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+007420     02  FILLER PIC X(11) VALUE ALL "-".                          CM1024.2
 007500 01  LOG-LINE.                                                    CM1024.2
 007600     02  FILLER PIC X VALUE SPACE.                                CM1024.2
 007700     02  START-TIME.                                              CM1024.2
@@ -91,6 +179,8 @@
 009000     02  LNTH PIC ZZZ9.                                           CM1024.2
 009100     02  FILLER PIC X(5) VALUE SPACES.                            CM1024.2
 009200     02  MSG-OUT PIC X(72).                                       CM1024.2
+009210     02  FILLER PIC X VALUE SPACE.                                CM1024.2
+009220     02  LOG-STAT-DESC PIC X(24).                                 CM1024.2
 009300 01  LOG-LINE-1.                                                  CM1024.2
 009400     02  FILLER PIC X(39) VALUE SPACES.                           CM1024.2
 009500     02  FILLER PIC X(8) VALUE "CONT".                            CM1024.2
@@ -163,6 +253,16 @@
 016200 01  REC-CT PICTURE 99 VALUE ZERO.                                CM1024.2
 016300 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        CM1024.2
 016400 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  CM1024.2
+016410 01  DISABLE-ERROR-CNT PIC 999 VALUE ZERO.                        CM1024.2
+016420 01  SEND-ERROR-CNT PIC 999 VALUE ZERO.                           CM1024.2
+016430 01  ENABLE-ERROR-CNT PIC 999 VALUE ZERO.                         CM1024.2
+016440 01  DISABLE-DELETE-CNT PIC 999 VALUE ZERO.                       CM1024.2
+016450 01  SEND-DELETE-CNT PIC 999 VALUE ZERO.                          CM1024.2
+016460 01  ENABLE-DELETE-CNT PIC 999 VALUE ZERO.                        CM1024.2
+016470 01  CURRENT-FEATURE-CAT PIC X(7) VALUE SPACES.                   CM1024.2
+016480     88  CAT-IS-DISABLE VALUE "DISABLE".                          CM1024.2
+016481     88  CAT-IS-SEND    VALUE "SEND   ".                          CM1024.2
+016482     88  CAT-IS-ENABLE  VALUE "ENABLE ".                          CM1024.2
 016500 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          CM1024.2
 016600 01  PASS-COUNTER PIC 999 VALUE ZERO.                             CM1024.2
 016700 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              CM1024.2
@@ -202,6 +302,18 @@
 020100         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            CM1024.2
 020200         03 FILLER PICTURE IS X VALUE IS SPACE.                   CM1024.2
 020300         03 ENDER-DESC PIC X(44) VALUE "ERRORS ENCOUNTERED".      CM1024.2
+020350 01  CCVS-E-5.                                                    CM1024.2
+020351     02  FILLER                   PICTURE X(31)  VALUE SPACE.     CM1024.2
+020352     02  FILLER                   PICTURE X(21)  VALUE SPACE.     CM1024.2
+020353     02 CAT-ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            CM1024.2
+020354     02 FILLER PICTURE IS X VALUE IS SPACE.                       CM1024.2
+020355     02 CAT-ENDER-DESC PIC X(44) VALUE SPACE.                     CM1024.2
+020356 01  CCVS-E-6.                                                    CM1024.2
+020357     02  FILLER                   PICTURE X(31)  VALUE SPACE.     CM1024.2
+020358     02  FILLER                   PICTURE X(20)  VALUE SPACE.     CM1024.2
+020359     02 DELAY-TOTAL-ED PICTURE ZZZ9.                              CM1024.2
+020360     02 FILLER PICTURE IS X VALUE IS SPACE.                       CM1024.2
+020361     02 DELAY-ENDER-DESC PIC X(44) VALUE SPACE.                   CM1024.2
 020400 01  CCVS-E-3.                                                    CM1024.2
 020500     02  FILLER PICTURE X(22) VALUE                               CM1024.2
 020600     " FOR OFFICIAL USE ONLY".                                    CM1024.2
@@ -285,22 +397,45 @@
 028400 PROCEDURE    DIVISION.                                           CM1024.2
 028500 SECT-CM102M-0001 SECTION.                                        CM1024.2
 028600 CM102M-INIT.                                                     CM1024.2
-028700     OPEN     OUTPUT PRINT-FILE.                                  CM1024.2
+028602     OPEN INPUT CONTROL-FILE.                                     CM1024.2
+028603     READ CONTROL-FILE.                                           CM1024.2
+028604     CLOSE CONTROL-FILE.                                          CM1024.2
+028605     MOVE CTL-PASSWORD TO PASSWORD1.                              CM1024.2
+028606     PERFORM CHECKPOINT-READ.                                     CM1024.2
+028610     IF CKPT-FRESH-START                                          CM1024.2
+028615         OPEN OUTPUT PRINT-FILE                                   CM1024.2
+028620         OPEN OUTPUT OUTGOING-MESSAGE-LOG                         CM1024.2
+028622         OPEN OUTPUT MESSAGE-AUDIT-TRAIL                          CM1024.2
+028623         OPEN OUTPUT GATEWAY-EXTRACT                              CM1024.2
+028625     ELSE                                                         CM1024.2
+028630         OPEN EXTEND PRINT-FILE                                   CM1024.2
+028633         OPEN EXTEND MESSAGE-AUDIT-TRAIL                          CM1024.2
+028634         OPEN EXTEND GATEWAY-EXTRACT                              CM1024.2
+028635         OPEN EXTEND OUTGOING-MESSAGE-LOG.                         CM1024.2
 028800     MOVE "CM102M     " TO TEST-ID.                               CM1024.2
 028900     MOVE     TEST-ID TO ID-AGAIN.                                CM1024.2
 029000     MOVE    SPACE TO TEST-RESULTS.                               CM1024.2
-029100     PERFORM HEAD-ROUTINE.                                        CM1024.2
-029200     PERFORM COLUMN-NAMES-ROUTINE.                                CM1024.2
+029050     IF CKPT-FRESH-START                                          CM1024.2
+029100         PERFORM HEAD-ROUTINE                                     CM1024.2
+029200         PERFORM COLUMN-NAMES-ROUTINE.                            CM1024.2
 029300     MOVE "MCS STATUS WORD" TO FEATURE.                           CM1024.2
+029310     MOVE "DISABLE" TO CURRENT-FEATURE-CAT.                       CM1024.2
+029315     ACCEPT COMP-TIME FROM TIME.                                  CM1024.2
+029320     EVALUATE CKPT-RESUME-STAGE                                   CM1024.2
+029330         WHEN 1 GO TO VARIABLE-LENGTH-MSGS                        CM1024.2
+029340         WHEN 2 GO TO AFTER-PAGE-MSGS                             CM1024.2
+029350         WHEN 3 GO TO RE-ENABLE-OUTQUE                            CM1024.2
+029360         WHEN 4 GO TO ENQUEUE-500-MORE                            CM1024.2
+029370         WHEN 5 GO TO DELAY-DISABLE-DELAY-AND-STOP                CM1024.2
+029380         WHEN OTHER CONTINUE.                                     CM1024.2
 029400 DISAB-STATUS-TEST-01.                                            CM1024.2
 029500     MOVE "INITIAL DISABLE TO OUTPUT CD" TO RE-MARK.              CM1024.2
 029600     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 029700     MOVE 1 TO ONE.                                               CM1024.2
-029800     MOVE                                                         CM1024.2
-029900     XXXXX032                                                     CM1024.2
-030000         TO SYM-DEST.                                             CM1024.2
-030100     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY                          CM1024.2
-030200     XXXXX033.                                                    CM1024.2
+029900     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
+030100     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.               CM1024.2
+030205     MOVE "DISABLE" TO AUD-OPERATION.                             CM1024.2
+030207     PERFORM AUDIT-WRITE.                                         CM1024.2
 030300     MOVE "INFO" TO P-OR-F.                                       CM1024.2
 030400     MOVE STATUS-KEY TO COMPUTED-STATUS.                          CM1024.2
 030500     MOVE "/" TO SLASH.                                           CM1024.2
@@ -317,8 +452,9 @@
 031600     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 031700     MOVE "GARBAGE" TO SYM-DEST.                                  CM1024.2
 031800     MOVE 1 TO ONE.                                               CM1024.2
-031900     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY                          CM1024.2
-032000     XXXXX033.                                                    CM1024.2
+031900     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.               CM1024.2
+032005     MOVE "DISABLE" TO AUD-OPERATION.                             CM1024.2
+032007     PERFORM AUDIT-WRITE.                                         CM1024.2
 032100     IF STATUS-KEY IS EQUAL TO "20"                               CM1024.2
 032200         AND ERR-KEY IS EQUAL TO "1"                              CM1024.2
 032300         PERFORM PASS GO TO DISAB-STATUS-WRITE-02.                CM1024.2
@@ -337,11 +473,11 @@
 033600     MOVE "INVALID PASSWORD USED" TO RE-MARK.                     CM1024.2
 033700     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 033800     MOVE 1 TO ONE.                                               CM1024.2
-033900     MOVE                                                         CM1024.2
-034000     XXXXX032                                                     CM1024.2
-034100         TO SYM-DEST.                                             CM1024.2
+034000     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 034200     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY                          CM1024.2
 034300         "GARBAGE".                                               CM1024.2
+034305     MOVE "DISABLE" TO AUD-OPERATION.                             CM1024.2
+034307     PERFORM AUDIT-WRITE.                                         CM1024.2
 034400     IF STATUS-KEY IS EQUAL TO "40"                               CM1024.2
 034500         PERFORM PASS GO TO DISAB-STATUS-WRITE-03.                CM1024.2
 034600     MOVE 400 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -358,12 +494,11 @@
 035700 DISAB-STATUS-TEST-04.                                            CM1024.2
 035800     MOVE "INVALID DESTINATION COUNT (0)" TO RE-MARK.             CM1024.2
 035900     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
-036000     MOVE                                                         CM1024.2
-036100     XXXXX032                                                     CM1024.2
-036200         TO SYM-DEST.                                             CM1024.2
+036100     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 036300     MOVE 0 TO ONE.                                               CM1024.2
-036400     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY                          CM1024.2
-036500     XXXXX033.                                                    CM1024.2
+036400     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.               CM1024.2
+036505     MOVE "DISABLE" TO AUD-OPERATION.                             CM1024.2
+036507     PERFORM AUDIT-WRITE.                                         CM1024.2
 036600     IF STATUS-KEY IS EQUAL TO "30"                               CM1024.2
 036700         PERFORM PASS GO TO DISAB-STATUS-WRITE-04.                CM1024.2
 036800     MOVE 300 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -384,6 +519,8 @@
 038300     MOVE 0 TO ONE.                                               CM1024.2
 038400     DISABLE OUTPUT CM-OUTQUE-1 WITH KEY                          CM1024.2
 038500         "GARBAGE".                                               CM1024.2
+038505     MOVE "DISABLE" TO AUD-OPERATION.                             CM1024.2
+038507     PERFORM AUDIT-WRITE.                                         CM1024.2
 038600     MOVE "INFO" TO P-OR-F.                                       CM1024.2
 038700     MOVE STATUS-KEY TO COMPUTED-STATUS.                          CM1024.2
 038800     MOVE "/" TO SLASH.                                           CM1024.2
@@ -394,13 +531,12 @@
 039300 DISAB-STATUS-WRITE-05.                                           CM1024.2
 039400     MOVE "DISAB-STATUS-TEST-05" TO PAR-NAME.                     CM1024.2
 039500     PERFORM PRINT-DETAIL.                                        CM1024.2
+039510     MOVE "SEND   " TO CURRENT-FEATURE-CAT.                       CM1024.2
 039600 SEND-STATUS-TEST-01.                                             CM1024.2
 039700     MOVE "DESTINATION DISABLED" TO RE-MARK.                      CM1024.2
 039800     MOVE "CM102M- I AM THE FIRST MESSAGE IN QUEUE;" TO MSG-70.   CM1024.2
 039900     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
-040000     MOVE                                                         CM1024.2
-040100     XXXXX032                                                     CM1024.2
-040200         TO SYM-DEST.                                             CM1024.2
+040100     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 040300     MOVE 1 TO ONE.                                               CM1024.2
 040400     MOVE 45 TO MSG-LENGTH.                                       CM1024.2
 040500     SEND CM-OUTQUE-1 FROM MSG-70 WITH EMI                        CM1024.2
@@ -410,6 +546,8 @@
 040900     MOVE SPACES TO MSG-70.                                       CM1024.2
 041000     MOVE 1 TO MSG-LENGTH.                                        CM1024.2
 041100     SEND CM-OUTQUE-1 FROM MSG-70 WITH EGI.                       CM1024.2
+041105     MOVE "SEND   " TO AUD-OPERATION.                             CM1024.2
+041107     PERFORM AUDIT-WRITE.                                         CM1024.2
 041200     IF STATUS-KEY IS EQUAL TO "10"                               CM1024.2
 041300         PERFORM PASS GO TO SEND-STATUS-WRITE-01.                 CM1024.2
 041400     MOVE 100 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -430,6 +568,8 @@
 042900     MOVE 100 TO MSG-LENGTH.                                      CM1024.2
 043000     MOVE "S-02" TO TEST-IND.                                     CM1024.2
 043100     SEND CM-OUTQUE-1 FROM ERR-MSG WITH EMI.                      CM1024.2
+043105     MOVE "SEND   " TO AUD-OPERATION.                             CM1024.2
+043107     PERFORM AUDIT-WRITE.                                         CM1024.2
 043200     MOVE "INFO" TO P-OR-F.                                       CM1024.2
 043300     MOVE STATUS-KEY TO COMPUTED-STATUS.                          CM1024.2
 043400     MOVE "/" TO SLASH.                                           CM1024.2
@@ -440,13 +580,15 @@
 043900 SEND-STATUS-WRITE-02.                                            CM1024.2
 044000     MOVE "SEND-STATUS-TEST-02" TO PAR-NAME.                      CM1024.2
 044100     PERFORM PRINT-DETAIL.                                        CM1024.2
+044110     MOVE "ENABLE " TO CURRENT-FEATURE-CAT.                       CM1024.2
 044200 ENABL-STATUS-TEST-01.                                            CM1024.2
 044300     MOVE "DESTINATION NOT SPECIFIED" TO RE-MARK.                 CM1024.2
 044400     MOVE SPACES TO SYM-DEST.                                     CM1024.2
 044500     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 044600     MOVE 1 TO ONE.                                               CM1024.2
-044700     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM1024.2
-044800     XXXXX033.                                                    CM1024.2
+044700     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.                CM1024.2
+044805     MOVE "ENABLE " TO AUD-OPERATION.                             CM1024.2
+044807     PERFORM AUDIT-WRITE.                                         CM1024.2
 044900     IF STATUS-KEY IS EQUAL TO "20"                               CM1024.2
 045000         AND ERR-KEY IS EQUAL TO "1"                              CM1024.2
 045100         PERFORM PASS GO TO ENABL-STATUS-WRITE-01.                CM1024.2
@@ -463,13 +605,12 @@
 046200     PERFORM PRINT-DETAIL.                                        CM1024.2
 046300 ENABL-STATUS-TEST-02.                                            CM1024.2
 046400     MOVE "INVALID DESTINATION COUNT (0)" TO RE-MARK.             CM1024.2
-046500     MOVE                                                         CM1024.2
-046600     XXXXX032                                                     CM1024.2
-046700         TO SYM-DEST.                                             CM1024.2
+046600     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 046800     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 046900     MOVE 0 TO ONE.                                               CM1024.2
-047000     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM1024.2
-047100     XXXXX033.                                                    CM1024.2
+047000     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.                CM1024.2
+047105     MOVE "ENABLE " TO AUD-OPERATION.                             CM1024.2
+047107     PERFORM AUDIT-WRITE.                                         CM1024.2
 047200     IF STATUS-KEY IS EQUAL TO "30"                               CM1024.2
 047300         PERFORM PASS GO TO ENABL-STATUS-WRITE-02.                CM1024.2
 047400     MOVE 300 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -485,13 +626,13 @@
 048400     PERFORM PRINT-DETAIL.                                        CM1024.2
 048500 ENABL-STATUS-TEST-03.                                            CM1024.2
 048600     MOVE "INVALID PASSWORD USED" TO RE-MARK.                     CM1024.2
-048700     MOVE                                                         CM1024.2
-048800     XXXXX032                                                     CM1024.2
-048900         TO SYM-DEST.                                             CM1024.2
+048800     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 049000     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 049100     MOVE 1 TO ONE.                                               CM1024.2
 049200     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM1024.2
 049300         "GARBAGE".                                               CM1024.2
+049305     MOVE "ENABLE " TO AUD-OPERATION.                             CM1024.2
+049307     PERFORM AUDIT-WRITE.                                         CM1024.2
 049400     IF STATUS-KEY IS EQUAL TO "40"                               CM1024.2
 049500         PERFORM PASS GO TO ENABL-STATUS-WRITE-03.                CM1024.2
 049600     MOVE 400 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -507,13 +648,12 @@
 050600     PERFORM PRINT-DETAIL.                                        CM1024.2
 050700 ENABL-STATUS-TEST-04.                                            CM1024.2
 050800     MOVE "VALID ENABLE/NO ERROR EXPECTED" TO RE-MARK.            CM1024.2
-050900     MOVE                                                         CM1024.2
-051000     XXXXX032                                                     CM1024.2
-051100         TO SYM-DEST.                                             CM1024.2
+051000     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 051200     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 051300     MOVE 1 TO ONE.                                               CM1024.2
-051400     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM1024.2
-051500     XXXXX033.                                                    CM1024.2
+051400     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.                CM1024.2
+051505     MOVE "ENABLE " TO AUD-OPERATION.                             CM1024.2
+051507     PERFORM AUDIT-WRITE.                                         CM1024.2
 051600     IF STATUS-KEY IS EQUAL TO ZERO                               CM1024.2
 051700         PERFORM PASS GO TO ENABL-STATUS-WRITE-04.                CM1024.2
 051800     MOVE 0 TO CORRECT-2SLASH1.                                   CM1024.2
@@ -527,6 +667,7 @@
 052600 ENABL-STATUS-WRITE-04.                                           CM1024.2
 052700     MOVE "ENABL-STATUS-TEST-04" TO PAR-NAME.                     CM1024.2
 052800     PERFORM PRINT-DETAIL.                                        CM1024.2
+052810     MOVE "SEND   " TO CURRENT-FEATURE-CAT.                       CM1024.2
 052900 SEND-STATUS-TEST-03.                                             CM1024.2
 053000     MOVE "DESTINATION UNKNOWN" TO RE-MARK.                       CM1024.2
 053100     MOVE "GARBAGE" TO SYM-DEST.                                  CM1024.2
@@ -535,6 +676,8 @@
 053400     MOVE 37 TO MSG-LENGTH.                                       CM1024.2
 053500     MOVE "S-03" TO TEST-IND.                                     CM1024.2
 053600     SEND CM-OUTQUE-1 FROM ERR-MSG WITH EMI.                      CM1024.2
+053605     MOVE "SEND   " TO AUD-OPERATION.                             CM1024.2
+053607     PERFORM AUDIT-WRITE.                                         CM1024.2
 053700     IF STATUS-KEY IS EQUAL TO "20"                               CM1024.2
 053800         AND ERR-KEY IS EQUAL TO "1"                              CM1024.2
 053900         PERFORM PASS GO TO SEND-STATUS-WRITE-03.                 CM1024.2
@@ -551,14 +694,14 @@
 055000     PERFORM PRINT-DETAIL.                                        CM1024.2
 055100 SEND-STATUS-TEST-04.                                             CM1024.2
 055200     MOVE "DESTINATION COUNT INVALID (0)" TO RE-MARK.             CM1024.2
-055300     MOVE                                                         CM1024.2
-055400     XXXXX032                                                     CM1024.2
-055500         TO SYM-DEST.                                             CM1024.2
+055400     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 055600     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 055700     MOVE 0 TO ONE.                                               CM1024.2
 055800     MOVE 37 TO MSG-LENGTH.                                       CM1024.2
 055900     MOVE "S-04" TO TEST-IND.                                     CM1024.2
 056000     SEND CM-OUTQUE-1 FROM ERR-MSG WITH EMI.                      CM1024.2
+056005     MOVE "SEND   " TO AUD-OPERATION.                             CM1024.2
+056007     PERFORM AUDIT-WRITE.                                         CM1024.2
 056100     IF STATUS-KEY IS EQUAL TO "30"                               CM1024.2
 056200         PERFORM PASS GO TO SEND-STATUS-WRITE-04.                 CM1024.2
 056300     MOVE 300 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -574,14 +717,14 @@
 057300     PERFORM PRINT-DETAIL.                                        CM1024.2
 057400 SEND-STATUS-TEST-05.                                             CM1024.2
 057500     MOVE "CHARACTER COUNT EXCESSIVE" TO RE-MARK.                 CM1024.2
-057600     MOVE                                                         CM1024.2
-057700     XXXXX032                                                     CM1024.2
-057800         TO SYM-DEST.                                             CM1024.2
+057700     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 057900     MOVE "9" TO STATUS-KEY ERR-KEY.                              CM1024.2
 058000     MOVE 1 TO ONE.                                               CM1024.2
 058100     MOVE 38 TO MSG-LENGTH.                                       CM1024.2
 058200     MOVE "S-05" TO TEST-IND.                                     CM1024.2
 058300     SEND CM-OUTQUE-1 FROM ERR-MSG WITH EMI.                      CM1024.2
+058305     MOVE "SEND   " TO AUD-OPERATION.                             CM1024.2
+058307     PERFORM AUDIT-WRITE.                                         CM1024.2
 058400     IF STATUS-KEY IS EQUAL TO "50"                               CM1024.2
 058500         PERFORM PASS GO TO SEND-STATUS-WRITE-05.                 CM1024.2
 058600     MOVE 500 TO CORRECT-2SLASH1.                                 CM1024.2
@@ -597,7 +740,7 @@
 059600     PERFORM PRINT-DETAIL.                                        CM1024.2
 059700 STATUS-TESTS-COMPLETED.                                          CM1024.2
 059800     PERFORM END-ROUTINE.                                         CM1024.2
-059900     PERFORM END-ROUTINE-1 THRU END-ROUTINE-3.                    CM1024.2
+059900     PERFORM END-ROUTINE-1 THRU END-ROUTINE-5.                    CM1024.2
 060000     PERFORM END-ROUTINE.                                         CM1024.2
 060100     MOVE LOG-HDR-1 TO PRINT-REC.                                 CM1024.2
 060200     WRITE PRINT-REC                                              CM1024.2
@@ -609,10 +752,10 @@
 060800     WRITE PRINT-REC.                                             CM1024.2
 060900     PERFORM BLANK-LINE-PRINT.                                    CM1024.2
 061000 VARIABLE-LENGTH-MSGS.                                            CM1024.2
+061010     MOVE 1 TO CKPT-STAGE.                                        CM1024.2
+061020     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
 061100     MOVE 1 TO ONE.                                               CM1024.2
-061200     MOVE                                                         CM1024.2
-061300     XXXXX032                                                     CM1024.2
-061400         TO SYM-DEST.                                             CM1024.2
+061300     MOVE CTL-SYM-DEST TO SYM-DEST.                               CM1024.2
 061500     MOVE 1 TO MSG-NO SEND-SWITCH.                                CM1024.2
 061600     MOVE 28 TO MSG-LENGTH.                                       CM1024.2
 061700     MOVE MSG-A TO MSG-OUT.                                       CM1024.2
@@ -635,6 +778,8 @@
 063400     MOVE MSG-E TO MSG-OUT.                                       CM1024.2
 063500     PERFORM SEND-AND-LOG.                                        CM1024.2
 063600 AFTER-PAGE-MSGS.                                                 CM1024.2
+063610     MOVE 2 TO CKPT-STAGE.                                        CM1024.2
+063620     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
 063700     MOVE 6 TO MSG-NUM.                                           CM1024.2
 063800     MOVE 3 TO SEND-SWITCH.                                       CM1024.2
 063900     MOVE 63 TO MSG-LENGTH.                                       CM1024.2
@@ -735,10 +880,13 @@
 073400     PERFORM SEND-AND-LOG.                                        CM1024.2
 073500 DELAY-FOR-30-SECS.                                               CM1024.2
 073600     ACCEPT SYSTEM-TIME FROM TIME.                                CM1024.2
-073700     IF (HOURS OF SYSTEM-TIME * 3600 + MINUTES OF SYSTEM-TIME * 60CM1024.2
-073800         + SECONDS OF SYSTEM-TIME) - (COMP-HRS * 3600 + COMP-MINS CM1024.2
-073900         * 60 + COMP-SECS) IS LESS THAN 30                        CM1024.2
-074000         GO TO DELAY-FOR-30-SECS.                                 CM1024.2
+073650     COMPUTE DELAY-SECONDS =                                      CM1024.2
+073660         30 - ((HOURS OF SYSTEM-TIME * 3600 +                     CM1024.2
+073670         MINUTES OF SYSTEM-TIME * 60 + SECONDS OF SYSTEM-TIME)    CM1024.2
+073680         - (COMP-HRS * 3600 + COMP-MINS * 60 + COMP-SECS)).       CM1024.2
+073700     IF DELAY-SECONDS IS GREATER THAN ZERO                        CM1024.2
+073800         CALL "C$SLEEP" USING DELAY-SECONDS                       CM1024.2
+073900         ADD DELAY-SECONDS TO TOTAL-DELAY-SECONDS.                CM1024.2
 074100 DISABLE-DEVICE.                                                  CM1024.2
 074200     MOVE "****  DEVICE DISABLED  ****" TO MSG-OUT.               CM1024.2
 074300     MOVE 0 TO MSG-LENGTH.                                        CM1024.2
@@ -763,11 +911,15 @@
 076200     MOVE 63 TO MSG-LENGTH.                                       CM1024.2
 076300     PERFORM SEND-AND-LOG.                                        CM1024.2
 076400 RE-ENABLE-OUTQUE.                                                CM1024.2
+076410     MOVE 3 TO CKPT-STAGE.                                        CM1024.2
+076420     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
 076500     MOVE "****  DEVICE NOW RE-ENABLED  ****" TO MSG-OUT.         CM1024.2
 076600     MOVE 0 TO MSG-LENGTH.                                        CM1024.2
 076700     MOVE 20 TO SEND-SWITCH.                                      CM1024.2
 076800     PERFORM SEND-AND-LOG.                                        CM1024.2
 076900 ENQUEUE-500-MORE.                                                CM1024.2
+076910     MOVE 4 TO CKPT-STAGE.                                        CM1024.2
+076920     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
 077000     MOVE "THIS IS THAT NEXT MESSAGE." TO MSG-OUT.                CM1024.2
 077100     MOVE 26 TO MSG-LENGTH.                                       CM1024.2
 077200     MOVE 2 TO SEND-SWITCH.                                       CM1024.2
@@ -775,14 +927,62 @@
 077400     MOVE 24 TO MSG-LENGTH.                                       CM1024.2
 077500     PERFORM 10-WHILE-DISABLED-01 500 TIMES.                      CM1024.2
 077600 DELAY-DISABLE-DELAY-AND-STOP.                                    CM1024.2
+077610     MOVE 5 TO CKPT-STAGE.                                        CM1024.2
+077620     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
 077700     PERFORM DELAY-FOR-30-SECS.                                   CM1024.2
 077800     PERFORM DISABLE-DEVICE.                                      CM1024.2
 077900     PERFORM DELAY-FOR-30-SECS.                                   CM1024.2
 078000     PERFORM END-ROUTINE THRU PARA-Z.                             CM1024.2
 078100     PERFORM END-ROUTINE-4.                                       CM1024.2
+078105     PERFORM PRINT-DELAY-TOTAL.                                   CM1024.2
+078110     MOVE ZERO TO CKPT-STAGE.                                     CM1024.2
+078120     PERFORM CHECKPOINT-WRITE.                                    CM1024.2
+078130     CLOSE CHECKPOINT-FILE.                                       CM1024.2
 078200     CLOSE PRINT-FILE.                                            CM1024.2
+078210     CLOSE OUTGOING-MESSAGE-LOG.                                  CM1024.2
+078215     CLOSE MESSAGE-AUDIT-TRAIL.                                   CM1024.2
+078216     CLOSE GATEWAY-EXTRACT.                                       CM1024.2
 078300     STOP RUN.                                                    CM1024.2
-078400 SEND-AND-LOG.                                                    CM1024.2
+078310 CHECKPOINT-READ.                                                 CM1024.2
+078315     MOVE "CM102M" TO CKPT-KEY.                                   CM1024.2
+078320     OPEN I-O CHECKPOINT-FILE.                                    CM1024.2
+078325     IF CKPT-FILE-STATUS NOT = "00"                                CM1024.2
+078330         OPEN OUTPUT CHECKPOINT-FILE                               CM1024.2
+078335         MOVE "CM102M" TO CKPT-KEY                                 CM1024.2
+078340         MOVE ZERO TO CKPT-STAGE                                   CM1024.2
+078345         WRITE CKPT-RECORD                                         CM1024.2
+078350         CLOSE CHECKPOINT-FILE                                     CM1024.2
+078355         OPEN I-O CHECKPOINT-FILE                                  CM1024.2
+078360         MOVE "CM102M" TO CKPT-KEY.                                 CM1024.2
+078365     READ CHECKPOINT-FILE.                                        CM1024.2
+078370     IF CKPT-FILE-STATUS NOT = "00"                                CM1024.2
+078375         MOVE ZERO TO CKPT-STAGE.                                  CM1024.2
+078380     MOVE CKPT-STAGE TO CKPT-RESUME-STAGE.                        CM1024.2
+078385 CHECKPOINT-WRITE.                                                CM1024.2
+078390     REWRITE CKPT-RECORD.                                         CM1024.2
+078391 PRINT-DELAY-TOTAL.                                               CM1024.2
+078392     MOVE TOTAL-DELAY-SECONDS TO DELAY-TOTAL-ED.                  CM1024.2
+078393     MOVE "TOTAL SIMULATED DELAY TIME (SECONDS)" TO               CM1024.2
+078394         DELAY-ENDER-DESC.                                        CM1024.2
+078395     MOVE CCVS-E-6 TO DUMMY-RECORD.                               CM1024.2
+078396     PERFORM WRITE-LINE.                                          CM1024.2
+078397 AUDIT-WRITE.                                                     CM1024.2
+078398     ACCEPT SYSTEM-TIME FROM TIME.                                CM1024.2
+078399     MOVE HOURS OF SYSTEM-TIME TO AUD-HOURS.                      CM1024.2
+078400     MOVE MINUTES OF SYSTEM-TIME TO AUD-MINUTES.                  CM1024.2
+078401     MOVE SECONDS OF SYSTEM-TIME TO AUD-SECONDS.                  CM1024.2
+078402     MOVE STATUS-KEY TO AUD-STATUS.                               CM1024.2
+078403     MOVE ERR-KEY TO AUD-ERR.                                     CM1024.2
+078404     MOVE SYM-DEST TO AUD-SYM-DEST.                               CM1024.2
+078405     WRITE AUDIT-REC.                                             CM1024.2
+078410 LOOKUP-STAT-DESC.                                                CM1024.2
+078411     MOVE "UNKNOWN STATUS CODE" TO STAT-DESC-WORK.                CM1024.2
+078412     SET STAT-CODE-X TO 1.                                        CM1024.2
+078413     SEARCH STAT-CODE-ENTRY                                       CM1024.2
+078414         WHEN STAT-CODE-VALUE (STAT-CODE-X) IS EQUAL TO           CM1024.2
+078415             STATUS-KEY                                           CM1024.2
+078416         MOVE STAT-CODE-DESC (STAT-CODE-X) TO STAT-DESC-WORK.     CM1024.2
+078417 SEND-AND-LOG.                                                    CM1024.2
 078500     ACCEPT SYSTEM-TIME FROM TIME.                                CM1024.2
 078600     PERFORM UNIFORM-SEND.                                        CM1024.2
 078700     ACCEPT COMP-TIME FROM TIME.                                  CM1024.2
@@ -793,9 +993,34 @@
 079200         60 + SECONDS OF SYSTEM-TIME).                            CM1024.2
 079300     MOVE STATUS-KEY TO STAT.                                     CM1024.2
 079400     MOVE ERR-KEY TO ERR.                                         CM1024.2
+079410     IF SEND-SWITCH IS EQUAL TO 19                                CM1024.2
+079420         MOVE "DISABLE" TO AUD-OPERATION                          CM1024.2
+079430     ELSE IF SEND-SWITCH IS EQUAL TO 20                           CM1024.2
+079440         MOVE "ENABLE " TO AUD-OPERATION                          CM1024.2
+079450     ELSE                                                         CM1024.2
+079460         MOVE "SEND   " TO AUD-OPERATION.                         CM1024.2
+079470     PERFORM AUDIT-WRITE.                                         CM1024.2
+079480     PERFORM LOOKUP-STAT-DESC.                                    CM1024.2
 079500     MOVE MSG-LENGTH TO LNTH.                                     CM1024.2
+079510     MOVE STAT-DESC-WORK TO LOG-STAT-DESC.                        CM1024.2
 079600     MOVE LOG-LINE TO PRINT-REC.                                  CM1024.2
 079700     PERFORM WRITE-LINE.                                          CM1024.2
+079710     MOVE HOURS OF START-TIME TO OM-HOURS.                        CM1024.2
+079720     MOVE MINUTES OF START-TIME TO OM-MINUTES.                    CM1024.2
+079730     MOVE SECONDS OF START-TIME TO OM-SECONDS.                    CM1024.2
+079740     MOVE ELAPSED TO OM-ELAPSED.                                  CM1024.2
+079750     MOVE STAT TO OM-STAT.                                        CM1024.2
+079760     MOVE ERR TO OM-ERR.                                          CM1024.2
+079770     MOVE LNTH TO OM-LNTH.                                        CM1024.2
+079780     MOVE MSG-OUT TO OM-MSG-OUT.                                  CM1024.2
+079785     MOVE STAT-DESC-WORK TO OM-STAT-DESC.                         CM1024.2
+079790     WRITE OM-LOG-REC.                                            CM1024.2
+079791     MOVE SYM-DEST TO GW-SYM-DEST.                                CM1024.2
+079792     MOVE MSG-LENGTH TO GW-MSG-LENGTH.                            CM1024.2
+079793     MOVE STATUS-KEY TO GW-STATUS-KEY.                            CM1024.2
+079794     MOVE ERR-KEY TO GW-ERR-KEY.                                  CM1024.2
+079795     MOVE MSG-OUT TO GW-MSG-OUT.                                  CM1024.2
+079796     WRITE GW-EXTRACT-REC.                                        CM1024.2
 079800 UNIFORM-SEND SECTION.                                            CM1024.2
 079900 UNIFORM-SEND-SWITCH.                                             CM1024.2
 080000     GO TO                                                        CM1024.2
@@ -888,12 +1113,10 @@
 088700     SEND CM-OUTQUE-1 FROM LONG-MSG WITH EMI AFTER PAGE.          CM1024.2
 088800     GO TO UNIFORM-SEND-EXIT.                                     CM1024.2
 088900 DISABLE-OUTQUE.                                                  CM1024.2
-089000     DISABLE OUTPUT CM-OUTQUE-1 KEY                               CM1024.2
-089100     PASSWORD1.                                                   CM1024.2
+089000     DISABLE OUTPUT CM-OUTQUE-1 KEY PASSWORD1.                    CM1024.2
 089200     GO TO UNIFORM-SEND-EXIT.                                     CM1024.2
 089300 ENABLE-OUTQUE.                                                   CM1024.2
-089400     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY                           CM1024.2
-089500     XXXXX033.                                                    CM1024.2
+089400     ENABLE OUTPUT CM-OUTQUE-1 WITH KEY PASSWORD1.                CM1024.2
 089600 UNIFORM-SEND-EXIT.                                               CM1024.2
 089700     EXIT.                                                        CM1024.2
 089800 COMMON-SUBROUTINES SECTION.                                      CM1024.2
@@ -901,6 +1124,12 @@
 090000     MOVE "PASS" TO P-OR-F.                                       CM1024.2
 090100 FAIL.                                                            CM1024.2
 090200     ADD      1 TO ERROR-COUNTER.                                 CM1024.2
+090210     IF CAT-IS-DISABLE                                            CM1024.2
+090220         ADD 1 TO DISABLE-ERROR-CNT                               CM1024.2
+090230     ELSE IF CAT-IS-SEND                                          CM1024.2
+090240         ADD 1 TO SEND-ERROR-CNT                                  CM1024.2
+090250     ELSE IF CAT-IS-ENABLE                                        CM1024.2
+090260         ADD 1 TO ENABLE-ERROR-CNT.                               CM1024.2
 090300     MOVE "FAIL*" TO P-OR-F.                                      CM1024.2
 090400 DE-LETE.                                                         CM1024.2
 090500     MOVE     SPACE TO P-OR-F.                                    CM1024.2
@@ -908,9 +1137,19 @@
 090700     MOVE     "    ************    " TO CORRECT-A.                CM1024.2
 090800     MOVE "****TEST DELETED****" TO RE-MARK.                      CM1024.2
 090900     ADD 1 TO DELETE-CNT.                                         CM1024.2
+090910     IF CAT-IS-DISABLE                                            CM1024.2
+090920         ADD 1 TO DISABLE-DELETE-CNT                              CM1024.2
+090930     ELSE IF CAT-IS-SEND                                          CM1024.2
+090940         ADD 1 TO SEND-DELETE-CNT                                 CM1024.2
+090950     ELSE IF CAT-IS-ENABLE                                        CM1024.2
+090960         ADD 1 TO ENABLE-DELETE-CNT.                              CM1024.2
 091000 PRINT-DETAIL.                                                    CM1024.2
 091100     MOVE     TEST-RESULTS TO PRINT-REC.                          CM1024.2
 091200     PERFORM WRITE-LINE.                                          CM1024.2
+091210     ADD 1 TO DETAIL-LINE-CNT.                                    CM1024.2
+091220     IF DETAIL-LINE-CNT IS EQUAL TO 55                            CM1024.2
+091230         PERFORM REPEAT-COLUMN-HEADINGS                           CM1024.2
+091240         MOVE ZERO TO DETAIL-LINE-CNT.                            CM1024.2
 091300     MOVE     SPACE TO P-OR-F.                                    CM1024.2
 091400     MOVE     SPACE TO COMPUTED-A.                                CM1024.2
 091500     MOVE SPACE TO CORRECT-A.                                     CM1024.2
@@ -920,6 +1159,13 @@
 091900     MOVE     COLUMNS-LINE-2 TO DUMMY-RECORD.                     CM1024.2
 092000     PERFORM WRITE-LINE.                                          CM1024.2
 092100     PERFORM  BLANK-LINE-PRINT.                                   CM1024.2
+092110 REPEAT-COLUMN-HEADINGS.                                          CM1024.2
+092120     MOVE COLUMNS-LINE-1 TO PRINT-REC.                            CM1024.2
+092130     WRITE PRINT-REC                                              CM1024.2
+092140         AFTER ADVANCING PAGE.                                    CM1024.2
+092150     MOVE COLUMNS-LINE-2 TO DUMMY-RECORD.                         CM1024.2
+092160     PERFORM WRITE-LINE.                                          CM1024.2
+092170     PERFORM BLANK-LINE-PRINT.                                    CM1024.2
 092200 END-ROUTINE.                                                     CM1024.2
 092300     MOVE     HYPHEN-LINE TO DUMMY-RECORD.                        CM1024.2
 092400     PERFORM WRITE-LINE.                                          CM1024.2
@@ -944,9 +1190,34 @@
 094300     MOVE "TESTS DELETED     " TO ENDER-DESC.                     CM1024.2
 094400     MOVE CCVS-E-2 TO DUMMY-RECORD.                               CM1024.2
 094500     PERFORM WRITE-LINE.                                          CM1024.2
-094600 END-ROUTINE-4.                                                   CM1024.2
-094700     MOVE CCVS-E-3 TO DUMMY-RECORD.                               CM1024.2
-094800     PERFORM WRITE-LINE.                                          CM1024.2
+094510 END-ROUTINE-5.                                                   CM1024.2
+094520     MOVE DISABLE-ERROR-CNT TO CAT-ERROR-TOTAL.                   CM1024.2
+094530     MOVE "DISABLE TESTS - ERRORS ENCOUNTERED" TO CAT-ENDER-DESC. CM1024.2
+094540     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094550     PERFORM WRITE-LINE.                                          CM1024.2
+094560     MOVE SEND-ERROR-CNT TO CAT-ERROR-TOTAL.                      CM1024.2
+094570     MOVE "SEND TESTS    - ERRORS ENCOUNTERED" TO CAT-ENDER-DESC. CM1024.2
+094580     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094590     PERFORM WRITE-LINE.                                          CM1024.2
+094600     MOVE ENABLE-ERROR-CNT TO CAT-ERROR-TOTAL.                    CM1024.2
+094610     MOVE "ENABLE TESTS  - ERRORS ENCOUNTERED" TO CAT-ENDER-DESC. CM1024.2
+094620     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094630     PERFORM WRITE-LINE.                                          CM1024.2
+094640     MOVE DISABLE-DELETE-CNT TO CAT-ERROR-TOTAL.                  CM1024.2
+094650     MOVE "DISABLE TESTS - TESTS DELETED" TO CAT-ENDER-DESC.      CM1024.2
+094660     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094670     PERFORM WRITE-LINE.                                          CM1024.2
+094680     MOVE SEND-DELETE-CNT TO CAT-ERROR-TOTAL.                     CM1024.2
+094690     MOVE "SEND TESTS    - TESTS DELETED" TO CAT-ENDER-DESC.      CM1024.2
+094700     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094710     PERFORM WRITE-LINE.                                          CM1024.2
+094720     MOVE ENABLE-DELETE-CNT TO CAT-ERROR-TOTAL.                   CM1024.2
+094730     MOVE "ENABLE TESTS  - TESTS DELETED" TO CAT-ENDER-DESC.      CM1024.2
+094740     MOVE CCVS-E-5 TO DUMMY-RECORD.                               CM1024.2
+094750     PERFORM WRITE-LINE.                                          CM1024.2
+094760 END-ROUTINE-4.                                                   CM1024.2
+094770     MOVE CCVS-E-3 TO DUMMY-RECORD.                               CM1024.2
+094780     PERFORM WRITE-LINE.                                          CM1024.2
 094900 BLANK-LINE-PRINT.                                                CM1024.2
 095000     MOVE     SPACE TO DUMMY-RECORD.                              CM1024.2
 095100     PERFORM WRITE-LINE.                                          CM1024.2
