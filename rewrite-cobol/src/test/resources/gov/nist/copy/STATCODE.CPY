@@ -0,0 +1,20 @@
+      ***************************************************************
+      * STATCODE - MCS STATUS KEY / ERROR KEY DESCRIPTION TABLE.
+      * GIVES CM102M (AND ANY OTHER PROGRAM THAT COPIES IT) A SHORT
+      * PLAIN-LANGUAGE DESCRIPTION TO PRINT ALONGSIDE THE RAW
+      * STATUS-KEY VALUE ON THE OUTGOING-MESSAGE LOG, SO A REVIEWER
+      * DOES NOT HAVE TO GO LOOK THE CODE UP.
+      ***************************************************************
+       01  STAT-CODE-TABLE-AREA.
+           02  FILLER PIC X(26) VALUE "00SUCCESSFUL COMPLETION".
+           02  FILLER PIC X(26) VALUE "10DESTINATION NOT ENABLED".
+           02  FILLER PIC X(26) VALUE "20DEST NOT RECOGNIZED".
+           02  FILLER PIC X(26) VALUE "30INVALID DESTINATION CNT".
+           02  FILLER PIC X(26) VALUE "40INVALID PASSWORD USED".
+           02  FILLER PIC X(26) VALUE "50CHAR COUNT EXCESSIVE".
+       01  STAT-CODE-TABLE REDEFINES STAT-CODE-TABLE-AREA.
+           02  STAT-CODE-ENTRY OCCURS 6 TIMES
+                   INDEXED BY STAT-CODE-X.
+               03  STAT-CODE-VALUE PIC XX.
+               03  STAT-CODE-DESC PIC X(24).
+       77  STAT-DESC-WORK PIC X(24) VALUE SPACES.
