@@ -0,0 +1,29 @@
+      ***************************************************************
+      * TESTRSLT - SHARED TEST-RESULTS DETAIL LINE LAYOUT.
+      * MIRRORS THE TEST-RESULTS RECORD BUILT BY CM102M SO A DOWN-
+      * STREAM REPORTING STEP CAN READ THE SAME PRINT LINE WITHOUT
+      * GUESSING AT COLUMN POSITIONS.
+      ***************************************************************
+       01  TEST-RESULTS.
+           02 FILLER                    PICTURE X VALUE SPACE.
+           02 FEATURE                   PICTURE X(18).
+           02 FILLER                    PICTURE X VALUE SPACE.
+           02 P-OR-F                    PICTURE X(5).
+           02 FILLER                    PICTURE X  VALUE SPACE.
+           02  PAR-NAME PIC X(20).
+           02 FILLER                    PICTURE X VALUE SPACE.
+           02 COMPUTED-A                PICTURE X(20).
+           02  COMPUTED-SLASH-SET REDEFINES COMPUTED-A.
+               03  FILLER PIC X(8).
+               03  COMPUTED-STATUS PIC XX.
+               03  SLASH PIC X.
+               03  COMPUTED-ERR-KEY PIC X.
+               03  FILLER PIC X(8).
+           02 FILLER                    PICTURE X VALUE SPACE.
+           02 CORRECT-A                 PICTURE X(20).
+           02  CORRECT-SLASH-SET REDEFINES CORRECT-A.
+               03  FILLER PIC X(8).
+               03  CORRECT-2SLASH1 PIC 99/9.
+               03  FILLER PIC X(8).
+           02 FILLER                    PICTURE X VALUE SPACE.
+           02 RE-MARK                   PICTURE X(30).
