@@ -0,0 +1,52 @@
+//CM102MJ  JOB  ACCTNO,CCVS,CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* DRIVES THE CM102M CCVS VALIDATION RUN AND THEN SCANS ITS
+//* PRINT-FILE FOR FAIL* DETAIL LINES SO THE REVIEWER DOES NOT HAVE
+//* TO EYEBALL THE WHOLE REPORT LOOKING FOR FAILURES.
+//*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(CCVS.CM102M.CHKPT)       -
+         INDEXED                                -
+         RECORDSIZE(9 9)                        -
+         KEYS(8 0)                               -
+         TRACKS(1 1)                             -
+         VOLUMES(SYSDA))                         -
+         DATA (NAME(CCVS.CM102M.CHKPT.DATA))     -
+         INDEX(NAME(CCVS.CM102M.CHKPT.INDEX))
+  SET MAXCC=0
+/*
+//*
+//STEP1    EXEC PGM=CM102M
+//*        PRTFILE/MSGLOG/AUDTRAIL/GWEXTR ALL USE DISP=MOD SO THIS
+//*        JOB IS SAFE TO RESUBMIT AS-IS AFTER AN ABEND: MOD ON A
+//*        DATASET THAT DOES NOT YET EXIST ALLOCATES IT FRESH (LIKE
+//*        NEW), MOD ON ONE LEFT CATALOGED BY AN ABENDED PRIOR RUN
+//*        OPENS IT FOR EXTEND, MATCHING CM102M'S OWN
+//*        CKPT-FRESH-START/OPEN-EXTEND RESTART LOGIC - AND CATLG ON
+//*        BOTH NORMAL AND ABNORMAL DISPOSITION KEEPS THE DATASET
+//*        FROM BEING DELETED OUT FROM UNDER A RESTART.
+//PRTFILE  DD   DSN=CCVS.CM102M.PRTFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=145,BLKSIZE=14500)
+//MSGLOG   DD   DSN=CCVS.CM102M.MSGLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=128,BLKSIZE=12800)
+//AUDTRAIL DD   DSN=CCVS.CM102M.AUDTRAIL,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=6000)
+//GWEXTR   DD   DSN=CCVS.CM102M.GWEXTR,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=10000)
+//CTLCARD  DD   *
+XXXXX032  XXXXX033
+/*
+//CHKPTDS  DD   DSN=CCVS.CM102M.CHKPT,DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=CM102MFX,COND=(0,NE,STEP1)
+//PRTFILE  DD   DSN=CCVS.CM102M.PRTFILE,DISP=(OLD,KEEP,KEEP)
+//EXCPRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
